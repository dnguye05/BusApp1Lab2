@@ -3,6 +3,40 @@
       *Date: September 24, 2021
       *Purpose: lab2
       *Tectonics: cobc
+      ******************************************************************
+      *Modification History:
+      * 2026-08-09  DN  Group roster by I-MAJOR with a subtotal line
+      *                 every time the major changes, plus a grand
+      *                 total after the last student is printed.
+      * 2026-08-09  DN  Validate I-YEAR before it reaches the roster;
+      *                 bad values are routed to an exception listing
+      *                 instead of being printed as-is.
+      * 2026-08-09  DN  Added a run summary trailer (total read, count
+      *                 per major, run date) after the roster detail.
+      * 2026-08-09  DN  Cross-reference DA-S-INPUT against the prior
+      *                 term's registrar master to flag new admits
+      *                 and withdrawals.
+      * 2026-08-09  DN  Added a comma-delimited CSV extract of the
+      *                 roster alongside the printed report.
+      * 2026-08-09  DN  Added FILE STATUS checking on opens/reads and
+      *                 a run-abend log so a missing or empty feed is
+      *                 reported instead of failing silently.
+      * 2026-08-09  DN  Extended the student record with ID, advisor,
+      *                 and enrollment status, pulled into a shared
+      *                 copybook (STUREC).  Registrar master is now
+      *                 keyed by student ID instead of name.
+      * 2026-08-09  DN  Added page breaks/page numbers/run date-time
+      *                 stamp to the heading, reprinted every 55
+      *                 detail lines.
+      * 2026-08-09  DN  Added checkpoint/restart to 1500-LOOP so a
+      *                 large input file can be resumed without
+      *                 rereading records already processed.
+      * 2026-08-09  DN  Turned lab2 into a file-maintenance run: DA-S-
+      *                 INPUT records now carry an add/change/delete
+      *                 code applied against the persistent registrar
+      *                 master, the roster report is reloaded from the
+      *                 post-update master, and a transaction log
+      *                 records what was added/changed/deleted.
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. lab2.
@@ -13,8 +47,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INPUT.
+           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'
+               FILE STATUS IS FS-PRNT.
+           SELECT ABEND-LOG-FILE ASSIGN TO 'UR-S-ABEND'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ABEND.
+           SELECT MASTER-FILE ASSIGN TO 'STU-MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-ID
+               FILE STATUS IS FS-MASTER.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO 'UR-S-TLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TLOG.
+           SELECT CSV-FILE ASSIGN TO 'UR-S-CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'UR-S-CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+           SELECT SNAPSHOT-FILE ASSIGN TO 'UR-S-XSNAP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SNAP.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -24,47 +80,1099 @@
        FD  PRNT-FILE
                LABEL RECORDS ARE OMITTED.
        01  PRNT-REC PIC X(80).
+       FD  MASTER-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  MASTER-REC.
+           COPY STUREC REPLACING LEADING ==XX-== BY ==MST-==.
+       FD  CSV-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  CSV-REC PIC X(80).
+       FD  ABEND-LOG-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  ABEND-REC PIC X(80).
+       FD  CHECKPOINT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  CKPT-REC.
+           03 CKPT-COUNT-OUT PIC 9(08).
+       FD  TRANSACTION-LOG-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  TLOG-REC PIC X(80).
+       FD  SNAPSHOT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  SNAPSHOT-REC.
+           03 SNAP-ID PIC X(09).
+           03 SNAP-NAME PIC X(20).
+           03 SNAP-MAJOR PIC X(04).
+           03 SNAP-YEAR PIC X(04).
+           03 SNAP-ADVISOR PIC X(20).
+           03 SNAP-STATUS PIC X(01).
        WORKING-STORAGE SECTION.
        01  INPUT-DATA.
-           03 I-NAME PIC X(20).
-           03 I-MAJOR PIC X(4).
-           03 I-YEAR PIC X(4).
+           COPY STUREC REPLACING LEADING ==XX-== BY ==I-==.
+           03 I-TRANS-CODE PIC X(01).
+               88 I-TRANS-ADD VALUE 'A'.
+               88 I-TRANS-CHANGE VALUE 'C'.
+               88 I-TRANS-DELETE VALUE 'D'.
+               88 I-TRANS-NONE VALUE SPACE.
        01  PRNT-DATA1.
+           03 L-ID1 PIC X(09).
            03 L-NAME1 PIC X(20).
            03 L-MAJOR1 PIC X(10).
            03 L-YEAR1 PIC X(10).
+           03 L-ADVISOR1 PIC X(20).
+           03 L-STATUS1 PIC X(10).
        01  PRNT-HEADING1.
-           03 FILLER PIC X(20) VALUES 'NAME'.
-           03 FILLER PIC X(10) VALUES 'MAJOR'.
-           03 FILLER PIC X(10) VALUES 'YEAR'.
+           03 FILLER PIC X(09) VALUE 'ID'.
+           03 FILLER PIC X(20) VALUE 'NAME'.
+           03 FILLER PIC X(10) VALUE 'MAJOR'.
+           03 FILLER PIC X(10) VALUE 'YEAR'.
+           03 FILLER PIC X(20) VALUE 'ADVISOR'.
+           03 FILLER PIC X(10) VALUE 'STATUS'.
+       01  PRNT-BREAK-LINE.
+           03 FILLER PIC X(07) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE 'MAJOR TOTAL - '.
+           03 BRK-MAJOR PIC X(04).
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'HEADCOUNT:'.
+           03 BRK-COUNT PIC ZZZ9.
+       01  PRNT-GRAND-LINE.
+           03 FILLER PIC X(21) VALUE SPACES.
+           03 FILLER PIC X(21) VALUE 'GRAND TOTAL STUDENTS:'.
+           03 GRD-COUNT PIC ZZZ9.
+      *
+      *    ROSTER TABLE - HOLDS ALL STUDENTS SO THE REPORT CAN BE
+      *    GROUPED/SORTED BY MAJOR BEFORE ANY DETAIL LINE IS PRINTED.
+      *
+       01  ROSTER-TABLE.
+           03 ROSTER-MAX PIC 9(4) VALUE 0.
+           03 ROSTER-ENTRY OCCURS 500 TIMES INDEXED BY RT-IDX.
+               05 RT-ID PIC X(09).
+               05 RT-NAME PIC X(20).
+               05 RT-MAJOR PIC X(04).
+               05 RT-YEAR PIC X(04).
+               05 RT-ADVISOR PIC X(20).
+               05 RT-STATUS PIC X(01).
+       77  RT-SWAPPED PIC 9 VALUE 0.
+       77  RT-I PIC 9(4) VALUE 0.
+       77  RT-HOLD-ID PIC X(09) VALUE SPACES.
+       77  RT-HOLD-NAME PIC X(20) VALUE SPACES.
+       77  RT-HOLD-MAJOR PIC X(04) VALUE SPACES.
+       77  RT-HOLD-YEAR PIC X(04) VALUE SPACES.
+       77  RT-HOLD-ADVISOR PIC X(20) VALUE SPACES.
+       77  RT-HOLD-STATUS PIC X(01) VALUE SPACES.
+       77  BRK-PREV-MAJOR PIC X(04) VALUE SPACES.
+       77  BRK-FIRST-SW PIC 9 VALUE 1.
+       77  BRK-TALLY PIC 9(4) VALUE 0.
+      *
+      *    EXCEPTION TABLE - HOLDS INPUT RECORDS WHOSE I-YEAR FAILED
+      *    VALIDATION SO THEY CAN BE LISTED SEPARATELY INSTEAD OF
+      *    PRINTED ON THE MAIN ROSTER.
+      *
+       01  EXCEPTION-TABLE.
+           03 EXCEPTION-MAX PIC 9(4) VALUE 0.
+           03 EXCEPTION-ENTRY OCCURS 500 TIMES INDEXED BY EX-IDX.
+               05 EX-NAME PIC X(20).
+               05 EX-YEAR PIC X(04).
+       01  EXCEPTION-HEADING.
+           03 FILLER PIC X(20) VALUE 'NAME'.
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE 'INVALID I-YEAR VALUE'.
+       01  EXCEPTION-DETAIL.
+           03 EXD-NAME PIC X(20).
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 EXD-YEAR PIC X(04).
+       77  VALID-YEAR-SW PIC 9 VALUE 1.
+           88 YEAR-IS-VALID VALUE 1.
+           88 YEAR-IS-INVALID VALUE 0.
+      *
+      *    RUN SUMMARY TRAILER - TOTAL RECORDS READ AND A
+      *    PER-MAJOR HEADCOUNT BREAKDOWN, PRINTED AFTER THE LAST
+      *    ROSTER DETAIL LINE.
+      *
+       01  SUMMARY-TABLE.
+           03 SUMMARY-MAX PIC 9(4) VALUE 0.
+           03 SUMMARY-ENTRY OCCURS 50 TIMES INDEXED BY SM-IDX.
+               05 SM-MAJOR PIC X(04).
+               05 SM-COUNT PIC 9(4).
+       01  SUMMARY-HEADING.
+           03 FILLER PIC X(38) VALUE
+               'RUN SUMMARY'.
+       01  SUMMARY-READ-LINE.
+           03 FILLER PIC X(24) VALUE 'TOTAL STUDENTS READ:'.
+           03 SUM-READ-CT PIC ZZZZZZZ9.
+       01  SUMMARY-MAJOR-LINE.
+           03 FILLER PIC X(10) VALUE '  MAJOR '.
+           03 SUM-MAJOR PIC X(04).
+           03 FILLER PIC X(04) VALUE SPACES.
+           03 FILLER PIC X(07) VALUE 'COUNT: '.
+           03 SUM-COUNT PIC ZZZ9.
+       01  SUMMARY-DATE-LINE.
+           03 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           03 SUM-DATE PIC X(08).
+       01  RUN-DATE.
+           03 RUN-DATE-YY PIC 9(2).
+           03 RUN-DATE-MM PIC 9(2).
+           03 RUN-DATE-DD PIC 9(2).
+       01  RUN-TIME.
+           03 RUN-TIME-HH PIC 9(2).
+           03 RUN-TIME-MM PIC 9(2).
+           03 RUN-TIME-SS PIC 9(2).
+           03 RUN-TIME-HS PIC 9(2).
+       77  RUN-DATE-DISPLAY PIC X(08) VALUE SPACES.
+       77  RUN-TIME-DISPLAY PIC X(08) VALUE SPACES.
+       77  TOTAL-READ-CT PIC 9(8) VALUE 0.
+      *
+      *    TABLE-FULL SWITCHES - EACH IN-MEMORY TABLE IS ONLY 500
+      *    ENTRIES DEEP.  ONE MESSAGE IS LOGGED THE FIRST TIME A GIVEN
+      *    TABLE FILLS UP, AND FURTHER RECORDS FOR THAT TABLE ARE
+      *    TRUNCATED RATHER THAN WRITTEN PAST THE END OF THE TABLE.
+      *
+       77  OM-TRUNC-SW PIC 9 VALUE 0.
+       77  RT-TRUNC-SW PIC 9 VALUE 0.
+       77  EX-TRUNC-SW PIC 9 VALUE 0.
+       77  NA-TRUNC-SW PIC 9 VALUE 0.
+       77  SM-TRUNC-SW PIC 9 VALUE 0.
+       77  XR-ON-MASTER-SW PIC 9 VALUE 0.
+      *
+      *    PAGE CONTROL - HEADING IS REPRINTED EVERY PAGE-SIZE-MAX
+      *    DETAIL LINES, WITH A PAGE NUMBER AND THE RUN DATE/TIME.
+      *
+       01  PRNT-PAGE-BANNER.
+           03 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           03 PB-DATE PIC X(08).
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'RUN TIME: '.
+           03 PB-TIME PIC X(08).
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(06) VALUE 'PAGE: '.
+           03 PB-PAGE PIC ZZZ9.
+       77  LINE-CT PIC 9(4) VALUE 0.
+       77  PAGE-NO PIC 9(4) VALUE 0.
+       77  PAGE-SIZE-MAX PIC 9(4) VALUE 55.
+      *
+      *    PRIOR-TERM MASTER TABLE - LOADED FROM STU-MASTER AT THE
+      *    START OF THE RUN.  EACH ENTRY IS MARKED "MATCHED" WHEN
+      *    THIS TERM'S EXTRACT ACCOUNTS FOR IT; ANYTHING STILL
+      *    UNMATCHED AT THE END OF THE RUN IS A WITHDRAWAL.
+      *
+       01  OLD-MASTER-TABLE.
+           03 OLD-MASTER-MAX PIC 9(4) VALUE 0.
+           03 OLD-MASTER-ENTRY
+                   OCCURS 0 TO 500 TIMES
+                   DEPENDING ON OLD-MASTER-MAX
+                   INDEXED BY OM-IDX.
+               05 OM-ID PIC X(09).
+               05 OM-NAME PIC X(20).
+               05 OM-MAJOR PIC X(04).
+               05 OM-YEAR PIC X(04).
+               05 OM-ADVISOR PIC X(20).
+               05 OM-STATUS PIC X(01).
+               05 OM-MATCHED PIC 9 VALUE 0.
+      *
+      *    NEW-ADMIT TABLE - THIS TERM'S RECORDS THAT DO NOT MATCH
+      *    ANY NAME ON THE PRIOR-TERM MASTER.
+      *
+       01  NEWADD-TABLE.
+           03 NEWADD-MAX PIC 9(4) VALUE 0.
+           03 NEWADD-ENTRY OCCURS 500 TIMES INDEXED BY NA-IDX.
+               05 NA-ID PIC X(09).
+               05 NA-NAME PIC X(20).
+               05 NA-MAJOR PIC X(04).
+               05 NA-YEAR PIC X(04).
+       01  XREF-HEADING-NEW.
+           03 FILLER PIC X(38) VALUE
+               'NEW ADMITS - NOT ON PRIOR MASTER'.
+       01  XREF-HEADING-WD.
+           03 FILLER PIC X(38) VALUE
+               'WITHDRAWALS - MISSING FROM THIS TERM'.
+       01  XREF-DETAIL.
+           03 XRD-ID PIC X(09).
+           03 XRD-NAME PIC X(20).
+           03 XRD-MAJOR PIC X(10).
+           03 XRD-YEAR PIC X(10).
+       77  WD-COUNT PIC 9(4) VALUE 0.
+       77  FS-MASTER PIC X(02) VALUE SPACES.
+       77  CSV-LINE PIC X(80) VALUE SPACES.
+      *
+      *    FILE STATUS FIELDS AND RUN-ABEND LOGGING - SO A MISSING
+      *    OR EMPTY UPSTREAM FEED IS REPORTED INSTEAD OF PRODUCING
+      *    A SILENT, EMPTY REPORT OR A RUNTIME ABEND.
+      *
+       77  FS-INPUT PIC X(02) VALUE SPACES.
+       77  FS-PRNT PIC X(02) VALUE SPACES.
+       77  FS-ABEND PIC X(02) VALUE SPACES.
+       77  FS-TLOG PIC X(02) VALUE SPACES.
+       77  FS-CSV PIC X(02) VALUE SPACES.
+       77  FS-SNAP PIC X(02) VALUE SPACES.
+       77  TABLE-LIMIT PIC 9(4) VALUE 0500.
+       77  SUMMARY-LIMIT PIC 9(4) VALUE 0050.
+       01  ABEND-MSG PIC X(80) VALUE SPACES.
+       01  TLOG-MSG PIC X(80) VALUE SPACES.
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
+      *
+      *    CHECKPOINT/RESTART FIELDS - 1500-LOOP WRITES A CHECKPOINT
+      *    EVERY CKPT-INTERVAL RECORDS SO A LARGE INPUT FILE CAN BE
+      *    RESUMED WITHOUT REREADING RECORDS ALREADY PROCESSED.
+      *
+       77  FS-CKPT PIC X(02) VALUE SPACES.
+       77  CKPT-INTERVAL PIC 9(04) VALUE 0100.
+       77  CKPT-COUNT PIC 9(08) VALUE 0.
+       77  CKPT-QUOT PIC 9(08) VALUE 0.
+       77  CKPT-REM PIC 9(04) VALUE 0.
+       77  SKIP-CT PIC 9(08) VALUE 0.
+       01  RESTART-SW PIC 9 VALUE 0.
+           88 RESTART-MODE VALUE 1.
+           88 NORMAL-START VALUE 0.
+      *
+      *    FILE-MAINTENANCE FIELDS - MASTER-FILE IS OPENED I-O SO
+      *    ADD/CHANGE/DELETE TRANSACTIONS ON DA-S-INPUT CAN BE APPLIED
+      *    DIRECTLY AGAINST THE PERSISTENT REGISTRAR MASTER.
+      *
+       01  MASTER-OPEN-SW PIC 9 VALUE 0.
+           88 MASTER-IS-OPEN VALUE 1.
        PROCEDURE DIVISION.
        000-MAINLINE.
+           OPEN OUTPUT ABEND-LOG-FILE.
+           IF FS-ABEND NOT = '00'
+               DISPLAY 'UR-S-ABEND COULD NOT BE OPENED - STATUS='
+                   FS-ABEND
+               GO TO 000-EXIT
+           END-IF.
+           PERFORM 1050-GET-RUN-STAMP.
+           PERFORM 1060-CHECK-RESTART.
+           PERFORM 1200-LOAD-MASTER THRU 1200-EXIT.
+           OPEN OUTPUT TRANSACTION-LOG-FILE.
+           IF FS-TLOG NOT = '00'
+               STRING 'UR-S-TLOG COULD NOT BE OPENED - STATUS='
+                       DELIMITED BY SIZE
+                   FS-TLOG DELIMITED BY SIZE
+                   INTO ABEND-MSG
+               END-STRING
+               PERFORM 9000-WRITE-ABEND
+               GO TO 000-EXIT
+           END-IF.
+           PERFORM 1300-OPEN-MASTER-FOR-UPDATE.
            OPEN INPUT INPUT-FILE
                OUTPUT PRNT-FILE
+               OUTPUT CSV-FILE.
+           IF FS-INPUT NOT = '00'
+               STRING 'DA-S-INPUT COULD NOT BE OPENED - STATUS='
+                       DELIMITED BY SIZE
+                   FS-INPUT DELIMITED BY SIZE
+                   ' - UPSTREAM FEED MAY NOT HAVE ARRIVED'
+                       DELIMITED BY SIZE
+                   INTO ABEND-MSG
+               END-STRING
+               PERFORM 9000-WRITE-ABEND
+               GO TO 000-EXIT
+           END-IF.
+           IF FS-PRNT NOT = '00'
+               STRING 'UR-S-PRNT COULD NOT BE OPENED - STATUS='
+                       DELIMITED BY SIZE
+                   FS-PRNT DELIMITED BY SIZE
+                   INTO ABEND-MSG
+               END-STRING
+               PERFORM 9000-WRITE-ABEND
+               GO TO 000-EXIT
+           END-IF.
+           IF FS-CSV NOT = '00'
+               STRING 'UR-S-CSV COULD NOT BE OPENED - STATUS='
+                       DELIMITED BY SIZE
+                   FS-CSV DELIMITED BY SIZE
+                   INTO ABEND-MSG
+               END-STRING
+               PERFORM 9000-WRITE-ABEND
+               GO TO 000-EXIT
+           END-IF.
+           IF RESTART-MODE
+               PERFORM 1490-SKIP-RECORDS
+               MOVE CKPT-COUNT TO TOTAL-READ-CT
+           END-IF.
            PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
+           IF EOF-I = 1
+               AND NORMAL-START
+               MOVE 'DA-S-INPUT OPENED BUT HAS ZERO RECS - CHECK FEED'
+                   TO ABEND-MSG
+               PERFORM 9000-WRITE-ABEND
+           END-IF.
            PERFORM 1500-LOOP
-               UNTIL EOF-I = 1;
+               UNTIL EOF-I = 1.
+           CLOSE MASTER-FILE.
+           MOVE 0 TO MASTER-OPEN-SW.
+           PERFORM 1250-LOAD-ROSTER-FROM-MASTER.
+           PERFORM 1550-SORT-ROSTER.
+           PERFORM 1400-PRINT-HEAD.
+           PERFORM 1600-PRINT-NAMES
+               VARYING RT-IDX FROM 1 BY 1
+               UNTIL RT-IDX > ROSTER-MAX.
+           PERFORM 1650-FINAL-BREAK.
+           PERFORM 1700-PRINT-SUMMARY.
+           PERFORM 1800-PRINT-EXCEPTIONS.
+           PERFORM 1900-PRINT-XREF.
+           PERFORM 1590-CLEAR-CHECKPOINT.
+       000-EXIT.
+           IF MASTER-IS-OPEN
+               CLOSE MASTER-FILE
+           END-IF.
            CLOSE INPUT-FILE
-               PRNT-FILE.
+               PRNT-FILE
+               CSV-FILE
+               ABEND-LOG-FILE
+               TRANSACTION-LOG-FILE.
            STOP RUN.
+      *
+      *    9000-WRITE-ABEND - WRITES ONE MESSAGE LINE TO THE RUN-ABEND
+      *    LOG SO OPERATIONS CAN TELL A FAILED/EMPTY UPSTREAM FEED
+      *    APART FROM A LEGITIMATE ZERO-STUDENT RUN.
+      *
+       9000-WRITE-ABEND.
+           MOVE ABEND-MSG TO ABEND-REC.
+           WRITE ABEND-REC.
+      *
+      *    1050-GET-RUN-STAMP - CAPTURES THE RUN DATE/TIME ONCE AT THE
+      *    START OF THE RUN AND FORMATS IT FOR THE PAGE HEADING AND
+      *    THE SUMMARY TRAILER.
+      *
+       1050-GET-RUN-STAMP.
+           ACCEPT RUN-DATE FROM DATE.
+           ACCEPT RUN-TIME FROM TIME.
+           MOVE RUN-DATE-MM TO RUN-DATE-DISPLAY (1:2)
+           MOVE '/' TO RUN-DATE-DISPLAY (3:1)
+           MOVE RUN-DATE-DD TO RUN-DATE-DISPLAY (4:2)
+           MOVE '/' TO RUN-DATE-DISPLAY (6:1)
+           MOVE RUN-DATE-YY TO RUN-DATE-DISPLAY (7:2)
+           MOVE RUN-TIME-HH TO RUN-TIME-DISPLAY (1:2)
+           MOVE ':' TO RUN-TIME-DISPLAY (3:1)
+           MOVE RUN-TIME-MM TO RUN-TIME-DISPLAY (4:2)
+           MOVE ':' TO RUN-TIME-DISPLAY (6:1)
+           MOVE RUN-TIME-SS TO RUN-TIME-DISPLAY (7:2).
+      *
+      *    1060-CHECK-RESTART - LOOKS FOR A CHECKPOINT LEFT BY AN
+      *    EARLIER RUN OF THIS PROGRAM THAT DID NOT FINISH.  IF ONE IS
+      *    FOUND WITH A NON-ZERO COUNT, THE RUN COMES UP IN RESTART
+      *    MODE AND 1490-SKIP-RECORDS WILL FAST-FORWARD PAST THE
+      *    RECORDS ALREADY PROCESSED BEFORE NORMAL PROCESSING RESUMES.
+      *
+       1060-CHECK-RESTART.
+           MOVE 0 TO CKPT-COUNT.
+           MOVE 0 TO RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CKPT = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO CKPT-COUNT
+               END-READ
+               IF FS-CKPT = '00'
+                   MOVE CKPT-COUNT-OUT TO CKPT-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CKPT-COUNT > 0
+               MOVE 1 TO RESTART-SW
+           END-IF.
+      *
+      *    1490-SKIP-RECORDS/1495-SKIP-ONE - ON A RESTART, THE RECORDS
+      *    ALREADY PROCESSED BY THE EARLIER RUN ARE READ AGAIN, BUT
+      *    ONLY TO REPLAY THE VALIDATION AND CROSS-REFERENCE CHECK
+      *    (1530-XREF-CHECK, 1525-STORE-EXCEPTION) THAT DRIVE THIS
+      *    RUN'S DERIVED REPORTS.  1540-APPLY-TRANSACTION IS NOT
+      *    REPLAYED SINCE THOSE RECORDS' TRANSACTIONS ARE ALREADY ON
+      *    THE MASTER FROM THE EARLIER RUN.
+      *
+       1490-SKIP-RECORDS.
+           PERFORM 1495-SKIP-ONE
+               VARYING SKIP-CT FROM 1 BY 1
+               UNTIL SKIP-CT > CKPT-COUNT
+               OR EOF-I = 1.
+       1495-SKIP-ONE.
+           READ INPUT-FILE INTO INPUT-DATA
+               AT END
+                   MOVE 1 TO EOF-I
+           END-READ.
+           IF EOF-I = 0
+               AND FS-INPUT NOT = '00'
+                   STRING 'DA-S-INPUT READ ERROR ON RESTART SKIP - '
+                           DELIMITED BY SIZE
+                       'STATUS=' DELIMITED BY SIZE
+                       FS-INPUT DELIMITED BY SIZE
+                       INTO ABEND-MSG
+                   END-STRING
+                   PERFORM 9000-WRITE-ABEND
+                   MOVE 1 TO EOF-I
+           END-IF.
+           IF EOF-I = 0
+               PERFORM 1505-VALIDATE-YEAR
+               IF YEAR-IS-VALID
+                   PERFORM 1530-XREF-CHECK
+               ELSE
+                   PERFORM 1525-STORE-EXCEPTION
+               END-IF
+           END-IF.
+      *
+      *    1200-LOAD-MASTER - LOADS OLD-MASTER-TABLE WITH THE
+      *    PRIOR-TERM SNAPSHOT THIS TERM'S EXTRACT IS CROSS-REFERENCED
+      *    AGAINST.  ON A NORMAL START THIS COMES STRAIGHT FROM
+      *    STU-MASTER (A MISSING MASTER, THE FIRST RUN OF THE TERM, IS
+      *    TREATED AS AN EMPTY PRIOR ROSTER) AND IS ALSO SAVED TO
+      *    UR-S-XSNAP.  ON A RESTART, STU-MASTER ALREADY HAS THIS
+      *    LOGICAL RUN'S PRE-CRASH TRANSACTIONS APPLIED TO IT, SO IT NO
+      *    LONGER REFLECTS THE TRUE PRIOR TERM - THE SAVED UR-S-XSNAP
+      *    COPY IS LOADED INSTEAD SO NEW-ADMIT/WITHDRAWAL REPORTING
+      *    STAYS CORRECT ACROSS THE RESTART.
+      *
+       1200-LOAD-MASTER.
+           IF RESTART-MODE
+               PERFORM 1230-LOAD-SNAPSHOT THRU 1230-EXIT
+               GO TO 1200-EXIT
+           END-IF.
+           OPEN INPUT MASTER-FILE.
+           IF FS-MASTER = '35'
+               PERFORM 1240-SAVE-SNAPSHOT
+               GO TO 1200-EXIT
+           END-IF.
+           PERFORM 1210-READ-MASTER.
+           PERFORM 1220-STORE-MASTER
+               UNTIL FS-MASTER NOT = '00'.
+           CLOSE MASTER-FILE.
+           PERFORM 1240-SAVE-SNAPSHOT.
+       1200-EXIT.
+           EXIT.
+       1210-READ-MASTER.
+           READ MASTER-FILE NEXT RECORD.
+           IF FS-MASTER NOT = '00'
+               AND FS-MASTER NOT = '10'
+                   STRING 'STU-MASTER READ ERROR - STATUS='
+                           DELIMITED BY SIZE
+                       FS-MASTER DELIMITED BY SIZE
+                       INTO ABEND-MSG
+                   END-STRING
+                   PERFORM 9000-WRITE-ABEND
+           END-IF.
+       1220-STORE-MASTER.
+           IF OLD-MASTER-MAX >= TABLE-LIMIT
+               IF OM-TRUNC-SW = 0
+                   MOVE 1 TO OM-TRUNC-SW
+                   MOVE 'OLD-MASTER-TABLE FULL AT 500 - PRIOR MASTER'
+                       TO ABEND-MSG
+                   PERFORM 9000-WRITE-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO OLD-MASTER-MAX
+               MOVE MST-ID TO OM-ID (OLD-MASTER-MAX)
+               MOVE MST-NAME TO OM-NAME (OLD-MASTER-MAX)
+               MOVE MST-MAJOR TO OM-MAJOR (OLD-MASTER-MAX)
+               MOVE MST-YEAR TO OM-YEAR (OLD-MASTER-MAX)
+               MOVE MST-ADVISOR TO OM-ADVISOR (OLD-MASTER-MAX)
+               MOVE MST-STATUS TO OM-STATUS (OLD-MASTER-MAX)
+               MOVE 0 TO OM-MATCHED (OLD-MASTER-MAX)
+           END-IF.
+           PERFORM 1210-READ-MASTER.
+      *
+      *    1230-LOAD-SNAPSHOT/1231/1232 - REBUILDS OLD-MASTER-TABLE
+      *    FROM THE UR-S-XSNAP COPY SAVED BY 1240-SAVE-SNAPSHOT AT THE
+      *    START OF THIS LOGICAL RUN, INSTEAD OF FROM THE (BY NOW
+      *    PARTIALLY UPDATED) LIVE MASTER.  A MISSING SNAPSHOT LEAVES
+      *    OLD-MASTER-TABLE EMPTY, THE SAME AS A MISSING MASTER WOULD.
+      *
+       1230-LOAD-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-FILE.
+           IF FS-SNAP NOT = '00'
+               GO TO 1230-EXIT
+           END-IF.
+           PERFORM 1231-READ-SNAPSHOT.
+           PERFORM 1232-STORE-SNAPSHOT-ENTRY
+               UNTIL FS-SNAP NOT = '00'.
+           CLOSE SNAPSHOT-FILE.
+       1230-EXIT.
+           EXIT.
+       1231-READ-SNAPSHOT.
+           READ SNAPSHOT-FILE.
+       1232-STORE-SNAPSHOT-ENTRY.
+           IF OLD-MASTER-MAX >= TABLE-LIMIT
+               IF OM-TRUNC-SW = 0
+                   MOVE 1 TO OM-TRUNC-SW
+                   MOVE 'OLD-MASTER-TABLE FULL AT 500 - PRIOR MASTER'
+                       TO ABEND-MSG
+                   PERFORM 9000-WRITE-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO OLD-MASTER-MAX
+               MOVE SNAP-ID TO OM-ID (OLD-MASTER-MAX)
+               MOVE SNAP-NAME TO OM-NAME (OLD-MASTER-MAX)
+               MOVE SNAP-MAJOR TO OM-MAJOR (OLD-MASTER-MAX)
+               MOVE SNAP-YEAR TO OM-YEAR (OLD-MASTER-MAX)
+               MOVE SNAP-ADVISOR TO OM-ADVISOR (OLD-MASTER-MAX)
+               MOVE SNAP-STATUS TO OM-STATUS (OLD-MASTER-MAX)
+               MOVE 0 TO OM-MATCHED (OLD-MASTER-MAX)
+           END-IF.
+           PERFORM 1231-READ-SNAPSHOT.
+      *
+      *    1240-SAVE-SNAPSHOT/1241 - SAVES THE JUST-LOADED
+      *    OLD-MASTER-TABLE TO UR-S-XSNAP SO THAT IF THIS RUN CRASHES
+      *    AND IS LATER RESTARTED, 1230-LOAD-SNAPSHOT CAN REBUILD THE
+      *    TRUE PRIOR-TERM SNAPSHOT WITHOUT RELYING ON THE LIVE MASTER,
+      *    WHICH WILL BY THEN HAVE THIS RUN'S OWN TRANSACTIONS ON IT.
+      *
+       1240-SAVE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE.
+           PERFORM 1241-WRITE-SNAPSHOT-ENTRY
+               VARYING OM-IDX FROM 1 BY 1
+               UNTIL OM-IDX > OLD-MASTER-MAX.
+           CLOSE SNAPSHOT-FILE.
+       1241-WRITE-SNAPSHOT-ENTRY.
+           MOVE OM-ID (OM-IDX) TO SNAP-ID.
+           MOVE OM-NAME (OM-IDX) TO SNAP-NAME.
+           MOVE OM-MAJOR (OM-IDX) TO SNAP-MAJOR.
+           MOVE OM-YEAR (OM-IDX) TO SNAP-YEAR.
+           MOVE OM-ADVISOR (OM-IDX) TO SNAP-ADVISOR.
+           MOVE OM-STATUS (OM-IDX) TO SNAP-STATUS.
+           WRITE SNAPSHOT-REC.
+      *
+      *    1300-OPEN-MASTER-FOR-UPDATE - OPENS THE REGISTRAR MASTER
+      *    I-O SO THIS RUN'S ADD/CHANGE/DELETE TRANSACTIONS CAN BE
+      *    APPLIED DIRECTLY TO IT.  A STATUS OF 35 MEANS THE MASTER
+      *    DOES NOT EXIST YET (FIRST RUN OF THE TERM), SO IT IS
+      *    CREATED EMPTY AND THEN REOPENED I-O.
+      *
+       1300-OPEN-MASTER-FOR-UPDATE.
+           OPEN I-O MASTER-FILE.
+           IF FS-MASTER = '35'
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+           MOVE 1 TO MASTER-OPEN-SW.
+      *
+      *    1250-LOAD-ROSTER-FROM-MASTER/1260/1270 - AFTER ALL OF THIS
+      *    RUN'S TRANSACTIONS HAVE BEEN APPLIED, THE ROSTER TABLE IS
+      *    LOADED FRESH FROM THE UPDATED MASTER SO THE PRINTED REPORT
+      *    AND THE CSV EXTRACT BOTH REFLECT THE POST-UPDATE MASTER.
+      *
+       1250-LOAD-ROSTER-FROM-MASTER.
+           MOVE 0 TO ROSTER-MAX.
+           OPEN INPUT MASTER-FILE.
+           IF FS-MASTER = '00'
+               PERFORM 1260-READ-MASTER-FOR-REPORT
+               PERFORM 1270-STORE-ROSTER-ENTRY
+                   UNTIL FS-MASTER NOT = '00'
+               CLOSE MASTER-FILE
+           END-IF.
+       1260-READ-MASTER-FOR-REPORT.
+           READ MASTER-FILE NEXT RECORD.
+           IF FS-MASTER NOT = '00'
+               AND FS-MASTER NOT = '10'
+                   STRING 'STU-MASTER READ ERROR ON REPORT RELOAD - '
+                           DELIMITED BY SIZE
+                       'STATUS=' DELIMITED BY SIZE
+                       FS-MASTER DELIMITED BY SIZE
+                       INTO ABEND-MSG
+                   END-STRING
+                   PERFORM 9000-WRITE-ABEND
+           END-IF.
+       1270-STORE-ROSTER-ENTRY.
+           IF ROSTER-MAX >= TABLE-LIMIT
+               IF RT-TRUNC-SW = 0
+                   MOVE 1 TO RT-TRUNC-SW
+                   MOVE 'ROSTER-TABLE FULL AT 500 - MASTER RECORDS'
+                       TO ABEND-MSG
+                   PERFORM 9000-WRITE-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO ROSTER-MAX
+               MOVE MST-ID TO RT-ID (ROSTER-MAX)
+               MOVE MST-NAME TO RT-NAME (ROSTER-MAX)
+               MOVE MST-MAJOR TO RT-MAJOR (ROSTER-MAX)
+               MOVE MST-YEAR TO RT-YEAR (ROSTER-MAX)
+               MOVE MST-ADVISOR TO RT-ADVISOR (ROSTER-MAX)
+               MOVE MST-STATUS TO RT-STATUS (ROSTER-MAX)
+           END-IF.
+           PERFORM 1260-READ-MASTER-FOR-REPORT.
        1400-PRINT-HEAD.
-           WRITE PRNT-REC FROM PRNT-HEADING1.
+           ADD 1 TO PAGE-NO.
+           MOVE RUN-DATE-DISPLAY TO PB-DATE.
+           MOVE RUN-TIME-DISPLAY TO PB-TIME.
+           MOVE PAGE-NO TO PB-PAGE.
+           IF PAGE-NO > 1
+               WRITE PRNT-REC FROM PRNT-PAGE-BANNER
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE PRNT-REC FROM PRNT-PAGE-BANNER
+           END-IF.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC
                AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-HEADING1
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO LINE-CT.
        1500-LOOP.
-           PERFORM 1600-PRINT-NAMES.
+           ADD 1 TO TOTAL-READ-CT.
+           PERFORM 1505-VALIDATE-YEAR.
+           IF YEAR-IS-VALID
+               PERFORM 1540-APPLY-TRANSACTION
+               PERFORM 1530-XREF-CHECK
+           ELSE
+               PERFORM 1525-STORE-EXCEPTION
+           END-IF.
+           DIVIDE TOTAL-READ-CT BY CKPT-INTERVAL
+               GIVING CKPT-QUOT
+               REMAINDER CKPT-REM.
+           IF CKPT-REM = 0
+               PERFORM 1580-WRITE-CHECKPOINT
+           END-IF.
            PERFORM 2000-READ-INPUT.
+      *
+      *    1505-VALIDATE-YEAR - I-YEAR MUST BE A CLASS CODE
+      *    (FR/SO/JR/SR) OR A NUMERIC 4-DIGIT GRAD YEAR.  ANYTHING
+      *    ELSE (BLANK, NON-NUMERIC, ETC.) IS ROUTED TO THE
+      *    EXCEPTION LISTING INSTEAD OF THE ROSTER.
+      *
+       1505-VALIDATE-YEAR.
+           MOVE 1 TO VALID-YEAR-SW.
+           IF I-YEAR-CLASS-CODE
+               CONTINUE
+           ELSE
+               IF I-YEAR IS NUMERIC
+                   CONTINUE
+               ELSE
+                   MOVE 0 TO VALID-YEAR-SW
+               END-IF
+           END-IF.
+      *
+      *    1540-APPLY-TRANSACTION - APPLIES ONE INPUT RECORD'S ADD,
+      *    CHANGE, OR DELETE TRANSACTION CODE TO THE PERSISTENT
+      *    REGISTRAR MASTER.  A BLANK CODE MEANS NO EXPLICIT ACTION
+      *    WAS REQUESTED, SO THE STUDENT IS SIMPLY ENSURED PRESENT ON
+      *    THE MASTER (ADDED IF NOT ALREADY THERE) WITHOUT OVERWRITING
+      *    AN EXISTING ENTRY.  EVERY OUTCOME IS WRITTEN TO THE
+      *    TRANSACTION LOG.
+      *
+       1540-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN I-TRANS-ADD
+                   PERFORM 1541-APPLY-ADD
+               WHEN I-TRANS-CHANGE
+                   PERFORM 1542-APPLY-CHANGE
+               WHEN I-TRANS-DELETE
+                   PERFORM 1543-APPLY-DELETE
+               WHEN OTHER
+                   PERFORM 1544-APPLY-NONE
+           END-EVALUATE.
+       1541-APPLY-ADD.
+           MOVE I-ID TO MST-ID.
+           MOVE I-NAME TO MST-NAME.
+           MOVE I-MAJOR TO MST-MAJOR.
+           MOVE I-YEAR TO MST-YEAR.
+           MOVE I-ADVISOR TO MST-ADVISOR.
+           MOVE I-STATUS TO MST-STATUS.
+           WRITE MASTER-REC
+               INVALID KEY
+                   STRING 'ADD FAILED - ALREADY ON MASTER: '
+                           DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+               NOT INVALID KEY
+                   STRING 'ADDED TO MASTER: ' DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+           END-WRITE.
+           PERFORM 1545-WRITE-TLOG.
+       1542-APPLY-CHANGE.
+           MOVE I-ID TO MST-ID.
+           READ MASTER-FILE
+               INVALID KEY
+                   STRING 'CHANGE FAILED - NOT ON MASTER: '
+                           DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+               NOT INVALID KEY
+                   MOVE I-NAME TO MST-NAME
+                   MOVE I-MAJOR TO MST-MAJOR
+                   MOVE I-YEAR TO MST-YEAR
+                   MOVE I-ADVISOR TO MST-ADVISOR
+                   MOVE I-STATUS TO MST-STATUS
+                   REWRITE MASTER-REC
+                   STRING 'CHANGED ON MASTER: ' DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+           END-READ.
+           PERFORM 1545-WRITE-TLOG.
+       1543-APPLY-DELETE.
+           MOVE I-ID TO MST-ID.
+           DELETE MASTER-FILE
+               INVALID KEY
+                   STRING 'DELETE FAILED - NOT ON MASTER: '
+                           DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+               NOT INVALID KEY
+                   STRING 'DELETED FROM MASTER: ' DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+           END-DELETE.
+           PERFORM 1545-WRITE-TLOG.
+       1544-APPLY-NONE.
+           MOVE I-ID TO MST-ID.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE I-NAME TO MST-NAME
+                   MOVE I-MAJOR TO MST-MAJOR
+                   MOVE I-YEAR TO MST-YEAR
+                   MOVE I-ADVISOR TO MST-ADVISOR
+                   MOVE I-STATUS TO MST-STATUS
+                   WRITE MASTER-REC
+                   STRING 'NO TRANS CODE - ADDED TO MASTER: '
+                           DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+               NOT INVALID KEY
+                   STRING 'NO TRANS CODE - ALREADY ON MASTER: '
+                           DELIMITED BY SIZE
+                       I-ID DELIMITED BY SPACE
+                       INTO TLOG-MSG
+                   END-STRING
+           END-READ.
+           PERFORM 1545-WRITE-TLOG.
+       1545-WRITE-TLOG.
+           MOVE TLOG-MSG TO TLOG-REC.
+           WRITE TLOG-REC.
+           MOVE SPACES TO TLOG-MSG.
+      *
+      *    1530-XREF-CHECK - LOOKS UP THE CURRENT INPUT RECORD ON
+      *    THE PRIOR-TERM MASTER TABLE BY STUDENT ID, AND ALSO CHECKS
+      *    WHETHER THE ID IS ACTUALLY ON THE MASTER RIGHT NOW (I.E.
+      *    THIS RECORD'S TRANSACTION - APPLIED EARLIER IN 1500-LOOP,
+      *    OR IN AN EARLIER RUN FOR A SKIPPED RESTART RECORD - REALLY
+      *    TOOK).  A STUDENT ONLY COUNTS AS A NEW ADMIT WHEN THEY ARE
+      *    NOT ON THE PRIOR MASTER TABLE AND ARE NOW ON THE MASTER
+      *    (A FAILED ADD/CHANGE/DELETE FOR AN UNKNOWN ID LEAVES NO
+      *    TRACE ON THE MASTER AND IS NOT A NEW ADMIT).  A STUDENT WHO
+      *    WAS ON THE PRIOR MASTER BUT IS NO LONGER ON THE MASTER NOW
+      *    (A SUCCESSFUL DELETE) IS LEFT UNMATCHED SO 1900-PRINT-XREF
+      *    REPORTS THEM AS A WITHDRAWAL.
+      *
+       1530-XREF-CHECK.
+           MOVE I-ID TO MST-ID.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 0 TO XR-ON-MASTER-SW
+               NOT INVALID KEY
+                   MOVE 1 TO XR-ON-MASTER-SW
+           END-READ.
+           SET OM-IDX TO 1.
+           SEARCH OLD-MASTER-ENTRY
+               AT END
+                   IF XR-ON-MASTER-SW = 1
+                       PERFORM 1535-STORE-NEW-ADMIT
+                   END-IF
+               WHEN OM-ID (OM-IDX) = I-ID
+                   IF XR-ON-MASTER-SW = 1
+                       MOVE 1 TO OM-MATCHED (OM-IDX)
+                   END-IF
+           END-SEARCH.
+       1535-STORE-NEW-ADMIT.
+           IF NEWADD-MAX >= TABLE-LIMIT
+               IF NA-TRUNC-SW = 0
+                   MOVE 1 TO NA-TRUNC-SW
+                   MOVE 'NEWADD-TABLE FULL AT 500 - NEW ADMITS'
+                       TO ABEND-MSG
+                   PERFORM 9000-WRITE-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO NEWADD-MAX
+               MOVE I-ID TO NA-ID (NEWADD-MAX)
+               MOVE I-NAME TO NA-NAME (NEWADD-MAX)
+               MOVE I-MAJOR TO NA-MAJOR (NEWADD-MAX)
+               MOVE I-YEAR TO NA-YEAR (NEWADD-MAX)
+           END-IF.
+      *
+      *    1525-STORE-EXCEPTION - MOVES ONE INVALID-YEAR RECORD INTO
+      *    THE EXCEPTION TABLE FOR LATER LISTING.
+      *
+       1525-STORE-EXCEPTION.
+           IF EXCEPTION-MAX >= TABLE-LIMIT
+               IF EX-TRUNC-SW = 0
+                   MOVE 1 TO EX-TRUNC-SW
+                   MOVE 'EXCEPTION-TABLE FULL AT 500 - BAD I-YEAR'
+                       TO ABEND-MSG
+                   PERFORM 9000-WRITE-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO EXCEPTION-MAX
+               MOVE I-NAME TO EX-NAME (EXCEPTION-MAX)
+               MOVE I-YEAR TO EX-YEAR (EXCEPTION-MAX)
+           END-IF.
+      *
+      *    1550-SORT-ROSTER - ASCENDING BUBBLE SORT OF THE ROSTER
+      *    TABLE BY MAJOR SO 1600-PRINT-NAMES CAN CONTROL-BREAK ON
+      *    THE MAJOR CHANGING.
+      *
+       1550-SORT-ROSTER.
+           MOVE 1 TO RT-SWAPPED.
+           PERFORM 1560-SORT-PASS
+               UNTIL RT-SWAPPED = 0.
+       1560-SORT-PASS.
+           MOVE 0 TO RT-SWAPPED.
+           PERFORM 1570-SORT-COMPARE
+               VARYING RT-I FROM 1 BY 1
+               UNTIL RT-I > ROSTER-MAX - 1.
+       1570-SORT-COMPARE.
+           IF RT-MAJOR (RT-I) > RT-MAJOR (RT-I + 1)
+               MOVE RT-ID (RT-I) TO RT-HOLD-ID
+               MOVE RT-NAME (RT-I) TO RT-HOLD-NAME
+               MOVE RT-MAJOR (RT-I) TO RT-HOLD-MAJOR
+               MOVE RT-YEAR (RT-I) TO RT-HOLD-YEAR
+               MOVE RT-ADVISOR (RT-I) TO RT-HOLD-ADVISOR
+               MOVE RT-STATUS (RT-I) TO RT-HOLD-STATUS
+               MOVE RT-ID (RT-I + 1) TO RT-ID (RT-I)
+               MOVE RT-NAME (RT-I + 1) TO RT-NAME (RT-I)
+               MOVE RT-MAJOR (RT-I + 1) TO RT-MAJOR (RT-I)
+               MOVE RT-YEAR (RT-I + 1) TO RT-YEAR (RT-I)
+               MOVE RT-ADVISOR (RT-I + 1) TO RT-ADVISOR (RT-I)
+               MOVE RT-STATUS (RT-I + 1) TO RT-STATUS (RT-I)
+               MOVE RT-HOLD-ID TO RT-ID (RT-I + 1)
+               MOVE RT-HOLD-NAME TO RT-NAME (RT-I + 1)
+               MOVE RT-HOLD-MAJOR TO RT-MAJOR (RT-I + 1)
+               MOVE RT-HOLD-YEAR TO RT-YEAR (RT-I + 1)
+               MOVE RT-HOLD-ADVISOR TO RT-ADVISOR (RT-I + 1)
+               MOVE RT-HOLD-STATUS TO RT-STATUS (RT-I + 1)
+               MOVE 1 TO RT-SWAPPED
+           END-IF.
+      *
+      *    1600-PRINT-NAMES - PRINTS ONE DETAIL LINE FROM THE SORTED
+      *    ROSTER TABLE.  WHEN THE MAJOR CHANGES FROM THE PRIOR
+      *    DETAIL LINE, A SUBTOTAL/HEADCOUNT BREAK LINE IS PRINTED
+      *    FIRST.
+      *
        1600-PRINT-NAMES.
-           MOVE I-NAME TO L-NAME1.
-           MOVE I-MAJOR TO L-MAJOR1.
-           MOVE I-YEAR TO L-YEAR1.
+           IF LINE-CT >= PAGE-SIZE-MAX
+               PERFORM 1400-PRINT-HEAD
+           END-IF.
+           IF BRK-FIRST-SW = 0
+               AND RT-MAJOR (RT-IDX) NOT = BRK-PREV-MAJOR
+                   PERFORM 1620-BREAK-LINE
+           END-IF.
+           MOVE 0 TO BRK-FIRST-SW.
+           MOVE RT-MAJOR (RT-IDX) TO BRK-PREV-MAJOR.
+           ADD 1 TO BRK-TALLY.
+           MOVE RT-ID (RT-IDX) TO L-ID1.
+           MOVE RT-NAME (RT-IDX) TO L-NAME1.
+           MOVE RT-MAJOR (RT-IDX) TO L-MAJOR1.
+           MOVE RT-YEAR (RT-IDX) TO L-YEAR1.
+           MOVE RT-ADVISOR (RT-IDX) TO L-ADVISOR1.
+           PERFORM 1610-SET-STATUS-TEXT.
            WRITE PRNT-REC FROM PRNT-DATA1
                AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+           PERFORM 1640-WRITE-CSV.
+      *
+      *    1610-SET-STATUS-TEXT - EXPANDS THE ONE-CHARACTER
+      *    ENROLLMENT STATUS CODE INTO A READABLE WORD FOR THE
+      *    PRINTED ROSTER.
+      *
+       1610-SET-STATUS-TEXT.
+           EVALUATE RT-STATUS (RT-IDX)
+               WHEN 'A'
+                   MOVE 'ACTIVE' TO L-STATUS1
+               WHEN 'L'
+                   MOVE 'ON LEAVE' TO L-STATUS1
+               WHEN 'W'
+                   MOVE 'WITHDRAWN' TO L-STATUS1
+               WHEN OTHER
+                   MOVE SPACES TO L-STATUS1
+           END-EVALUATE.
+      *
+      *    1640-WRITE-CSV - WRITES THE SAME DETAIL LINE TO THE CSV
+      *    EXTRACT FOR THE ADVISING SPREADSHEET.
+      *
+       1640-WRITE-CSV.
+           MOVE SPACES TO CSV-LINE.
+           STRING RT-ID (RT-IDX) DELIMITED BY SPACE
+                   ',' DELIMITED BY SIZE
+                   RT-NAME (RT-IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   RT-MAJOR (RT-IDX) DELIMITED BY SPACE
+                   ',' DELIMITED BY SIZE
+                   RT-YEAR (RT-IDX) DELIMITED BY SPACE
+                   ',' DELIMITED BY SIZE
+                   RT-ADVISOR (RT-IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   RT-STATUS (RT-IDX) DELIMITED BY SPACE
+               INTO CSV-LINE
+           END-STRING.
+           MOVE CSV-LINE TO CSV-REC.
+           WRITE CSV-REC.
+      *
+      *    1620-BREAK-LINE - WRITES THE SUBTOTAL/HEADCOUNT LINE FOR
+      *    THE MAJOR THAT JUST FINISHED AND RESETS THE COUNTER FOR
+      *    THE NEXT MAJOR.
+      *
+       1620-BREAK-LINE.
+           MOVE BRK-PREV-MAJOR TO BRK-MAJOR.
+           MOVE BRK-TALLY TO BRK-COUNT.
+           WRITE PRNT-REC FROM PRNT-BREAK-LINE
+               AFTER ADVANCING 1 LINE.
+           IF SUMMARY-MAX >= SUMMARY-LIMIT
+               IF SM-TRUNC-SW = 0
+                   MOVE 1 TO SM-TRUNC-SW
+                   MOVE 'SUMMARY-TABLE FULL AT 50 - MAJOR HEADCOUNTS'
+                       TO ABEND-MSG
+                   PERFORM 9000-WRITE-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO SUMMARY-MAX
+               MOVE BRK-PREV-MAJOR TO SM-MAJOR (SUMMARY-MAX)
+               MOVE BRK-TALLY TO SM-COUNT (SUMMARY-MAX)
+           END-IF.
+           MOVE 0 TO BRK-TALLY.
+      *
+      *    1650-FINAL-BREAK - PRINTS THE SUBTOTAL FOR THE LAST MAJOR
+      *    GROUP AND THE GRAND TOTAL LINE, CALLED AFTER THE LAST
+      *    1600-PRINT-NAMES.
+      *
+       1650-FINAL-BREAK.
+           IF ROSTER-MAX > 0
+               PERFORM 1620-BREAK-LINE
+           END-IF.
+           MOVE ROSTER-MAX TO GRD-COUNT.
+           WRITE PRNT-REC FROM PRNT-GRAND-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *    1700-PRINT-SUMMARY - APPENDS THE RUN TOTALS TRAILER: TOTAL
+      *    STUDENTS READ, A HEADCOUNT PER MAJOR, AND THE RUN DATE.
+      *
+       1700-PRINT-SUMMARY.
+           MOVE SPACES TO PRNT-REC
+           WRITE PRNT-REC
+               AFTER ADVANCING 2 LINES
+           WRITE PRNT-REC FROM SUMMARY-HEADING
+               AFTER ADVANCING 1 LINE
+           MOVE TOTAL-READ-CT TO SUM-READ-CT
+           WRITE PRNT-REC FROM SUMMARY-READ-LINE
+               AFTER ADVANCING 1 LINE
+           PERFORM 1720-PRINT-SUMMARY-MAJOR
+               VARYING SM-IDX FROM 1 BY 1
+               UNTIL SM-IDX > SUMMARY-MAX
+           MOVE RUN-DATE-DISPLAY TO SUM-DATE
+           WRITE PRNT-REC FROM SUMMARY-DATE-LINE
+               AFTER ADVANCING 1 LINE.
+       1720-PRINT-SUMMARY-MAJOR.
+           MOVE SM-MAJOR (SM-IDX) TO SUM-MAJOR.
+           MOVE SM-COUNT (SM-IDX) TO SUM-COUNT.
+           WRITE PRNT-REC FROM SUMMARY-MAJOR-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *    1800-PRINT-EXCEPTIONS - LISTS EVERY RECORD THAT FAILED
+      *    I-YEAR VALIDATION, SHOWING THE OFFENDING I-NAME AND THE
+      *    RAW I-YEAR AS READ FROM DA-S-INPUT.
+      *
+       1800-PRINT-EXCEPTIONS.
+           IF EXCEPTION-MAX > 0
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 2 LINES
+               WRITE PRNT-REC FROM EXCEPTION-HEADING
+                   AFTER ADVANCING 1 LINE
+               PERFORM 1820-PRINT-ONE-EXCEPTION
+                   VARYING EX-IDX FROM 1 BY 1
+                   UNTIL EX-IDX > EXCEPTION-MAX
+           END-IF.
+       1820-PRINT-ONE-EXCEPTION.
+           MOVE EX-NAME (EX-IDX) TO EXD-NAME.
+           MOVE EX-YEAR (EX-IDX) TO EXD-YEAR.
+           WRITE PRNT-REC FROM EXCEPTION-DETAIL
+               AFTER ADVANCING 1 LINE.
+      *
+      *    1900-PRINT-XREF - PRINTS THE NEW-ADMIT AND WITHDRAWAL
+      *    SECTIONS BUILT DURING 1530-XREF-CHECK.
+      *
+       1900-PRINT-XREF.
+           IF NEWADD-MAX > 0
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 2 LINES
+               WRITE PRNT-REC FROM XREF-HEADING-NEW
+                   AFTER ADVANCING 1 LINE
+               PERFORM 1910-PRINT-NEW-ADMIT
+                   VARYING NA-IDX FROM 1 BY 1
+                   UNTIL NA-IDX > NEWADD-MAX
+           END-IF.
+           MOVE 0 TO WD-COUNT.
+           IF OLD-MASTER-MAX > 0
+               PERFORM 1940-COUNT-WITHDRAWAL
+                   VARYING OM-IDX FROM 1 BY 1
+                   UNTIL OM-IDX > OLD-MASTER-MAX
+           END-IF.
+           IF WD-COUNT > 0
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 2 LINES
+               WRITE PRNT-REC FROM XREF-HEADING-WD
+                   AFTER ADVANCING 1 LINE
+               PERFORM 1950-PRINT-WITHDRAWAL
+                   VARYING OM-IDX FROM 1 BY 1
+                   UNTIL OM-IDX > OLD-MASTER-MAX
+           END-IF.
+       1910-PRINT-NEW-ADMIT.
+           MOVE NA-ID (NA-IDX) TO XRD-ID.
+           MOVE NA-NAME (NA-IDX) TO XRD-NAME.
+           MOVE NA-MAJOR (NA-IDX) TO XRD-MAJOR.
+           MOVE NA-YEAR (NA-IDX) TO XRD-YEAR.
+           WRITE PRNT-REC FROM XREF-DETAIL
+               AFTER ADVANCING 1 LINE.
+       1940-COUNT-WITHDRAWAL.
+           IF OM-MATCHED (OM-IDX) = 0
+               ADD 1 TO WD-COUNT
+           END-IF.
+       1950-PRINT-WITHDRAWAL.
+           IF OM-MATCHED (OM-IDX) = 0
+               MOVE OM-ID (OM-IDX) TO XRD-ID
+               MOVE OM-NAME (OM-IDX) TO XRD-NAME
+               MOVE OM-MAJOR (OM-IDX) TO XRD-MAJOR
+               MOVE OM-YEAR (OM-IDX) TO XRD-YEAR
+               WRITE PRNT-REC FROM XREF-DETAIL
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+      *
+      *    1580-WRITE-CHECKPOINT - PERIODICALLY SAVES HOW MANY INPUT
+      *    RECORDS HAVE BEEN PROCESSED SO A RERUN CAN SKIP PAST THEM.
+      *
+       1580-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE TOTAL-READ-CT TO CKPT-COUNT-OUT.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+      *
+      *    1590-CLEAR-CHECKPOINT - RESETS THE CHECKPOINT TO ZERO ON A
+      *    SUCCESSFUL COMPLETION SO THE NEXT RUN STARTS FROM SCRATCH.
+      *
+       1590-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-COUNT-OUT.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
        2000-READ-INPUT.
            READ INPUT-FILE INTO INPUT-DATA
-               AT END MOVE 1 TO EOF-I.
+               AT END MOVE 1 TO EOF-I
+           END-READ.
+           IF EOF-I = 0
+               AND FS-INPUT NOT = '00'
+                   STRING 'DA-S-INPUT READ ERROR - STATUS='
+                           DELIMITED BY SIZE
+                       FS-INPUT DELIMITED BY SIZE
+                       INTO ABEND-MSG
+                   END-STRING
+                   PERFORM 9000-WRITE-ABEND
+                   MOVE 1 TO EOF-I
+           END-IF.
        END PROGRAM lab2.
