@@ -0,0 +1,19 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Purpose: Shared student record layout - included with
+      *         REPLACING LEADING XX- so each file's copy of the
+      *         fields keeps that file's own naming convention
+      *         (I- for the input record, MST- for the registrar
+      *         master).
+      ******************************************************************
+           03 XX-ID PIC X(09).
+           03 XX-NAME PIC X(20).
+           03 XX-MAJOR PIC X(04).
+           03 XX-YEAR PIC X(04).
+               88 XX-YEAR-CLASS-CODE VALUES 'FR  ' 'SO  ' 'JR  '
+                                              'SR  '.
+           03 XX-ADVISOR PIC X(20).
+           03 XX-STATUS PIC X(01).
+               88 XX-ACTIVE VALUE 'A'.
+               88 XX-ON-LEAVE VALUE 'L'.
+               88 XX-WITHDRAWN VALUE 'W'.
